@@ -0,0 +1,157 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FibonacciReport.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ReportFile ASSIGN TO "FIBRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Report-Status.
+           SELECT ParameterFile ASSIGN TO "PARMFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Parameter-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ReportFile
+           RECORD CONTAINS 132 CHARACTERS.
+       01 ReportLine PIC X(132).
+
+       FD  ParameterFile
+           RECORD CONTAINS 10 CHARACTERS.
+           COPY "FIBPARM.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-Report-Status PIC XX VALUE "00".
+       01 WS-Parameter-Status PIC XX VALUE "00".
+
+       01 WS-Range-Low PIC 9(2) VALUE 1.
+       01 WS-Range-High PIC 9(2) VALUE 50.
+       01 n PIC 9(2).
+       01 WS-Current-N PIC 9(2).
+       COPY "FIBCALC.cpy".
+
+       01 WS-Overflow-Switch PIC X VALUE "N".
+           88 WS-Overflow-Detected VALUE "Y".
+       01 WS-Iteration PIC 9(4).
+       01 WS-Sum-Check PIC 9(11).
+
+       01 WS-Total-Count PIC 9(4) VALUE ZERO.
+       01 WS-Page-Number PIC 9(4) VALUE ZERO.
+       01 WS-Line-Count PIC 9(4) VALUE 99.
+       01 WS-Lines-Per-Page PIC 9(2) VALUE 20.
+       01 WS-Value-Display PIC Z(9)9.
+
+       01 Report-Header-1.
+           05 FILLER PIC X(26) VALUE "FIBONACCI VALUES REPORT".
+           05 FILLER PIC X(9) VALUE "  PAGE ".
+           05 RH1-Page PIC ZZZ9.
+
+       01 Report-Header-2.
+           05 FILLER PIC X(38) VALUE
+               "PREPARED FOR AUDIT - FULL RANGE TABLE".
+
+       01 Column-Header-Line.
+           05 FILLER PIC X(10) VALUE "N".
+           05 FILLER PIC X(20) VALUE "FIBONACCI VALUE".
+
+       01 Detail-Line.
+           05 DL-N PIC ZZ9.
+           05 FILLER PIC X(7) VALUE SPACES.
+           05 DL-Value PIC X(20).
+
+       01 Trailer-Line.
+           05 FILLER PIC X(24) VALUE "TOTAL VALUES COMPUTED: ".
+           05 TL-Count PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+       MainLine.
+           PERFORM ReadParameterFile.
+           OPEN OUTPUT ReportFile.
+           PERFORM VARYING n FROM WS-Range-Low BY 1
+                   UNTIL n > WS-Range-High
+               PERFORM ComputeOneFibonacci
+               PERFORM WriteDetailLine
+           END-PERFORM.
+           PERFORM WriteTrailer.
+           CLOSE ReportFile.
+           STOP RUN.
+
+       ReadParameterFile.
+           OPEN INPUT ParameterFile.
+           IF WS-Parameter-Status = "00" THEN
+                   READ ParameterFile
+                       NOT AT END
+                           MOVE PM-REPORT-HIGH TO WS-Range-High
+                           MOVE PM-REPORT-LOW TO WS-Range-Low
+                   END-READ
+                   CLOSE ParameterFile
+           ELSE
+                   DISPLAY "NO PARAMETER FILE FOUND - "
+                       "USING DEFAULT RANGE"
+           END-IF.
+           IF WS-Range-High = ZERO THEN
+                   DISPLAY "INVALID REPORT RANGE IN PARMFILE - "
+                       "DEFAULTING TO 1-50"
+                   MOVE 1 TO WS-Range-Low
+                   MOVE 50 TO WS-Range-High
+           END-IF.
+
+       ComputeOneFibonacci.
+           MOVE 1 TO FirstValue.
+           MOVE 1 TO SecondValue.
+           MOVE 1 TO Result.
+           MOVE "N" TO WS-Overflow-Switch.
+           MOVE n TO WS-Current-N.
+           IF WS-Current-N <= 1 THEN
+                   MOVE 1 TO Result
+           ELSE
+                   SUBTRACT 1 FROM WS-Current-N
+                   PERFORM Fibonacci
+                       VARYING WS-Iteration FROM 1 BY 1
+                       UNTIL WS-Iteration > WS-Current-N
+                          OR WS-Overflow-Detected
+           END-IF.
+
+       Fibonacci.
+           COMPUTE WS-Sum-Check = FirstValue+SecondValue.
+           IF WS-Sum-Check > WS-Overflow-Threshold THEN
+                   SET WS-Overflow-Detected TO TRUE
+           ELSE
+                   MOVE WS-Sum-Check TO Result
+                   MOVE SecondValue TO FirstValue
+                   MOVE Result TO SecondValue
+           END-IF.
+
+       WriteDetailLine.
+           IF WS-Line-Count >= WS-Lines-Per-Page
+                   PERFORM WriteReportHeaders
+           END-IF.
+           MOVE n TO DL-N.
+           IF WS-Overflow-Detected THEN
+                   MOVE "OVERFLOW" TO DL-Value
+           ELSE
+                   MOVE Result TO WS-Value-Display
+                   MOVE WS-Value-Display TO DL-Value
+                   ADD 1 TO WS-Total-Count
+           END-IF.
+           WRITE ReportLine FROM Detail-Line.
+           ADD 1 TO WS-Line-Count.
+
+       WriteReportHeaders.
+           ADD 1 TO WS-Page-Number.
+           MOVE WS-Page-Number TO RH1-Page.
+           IF WS-Page-Number > 1 THEN
+                   WRITE ReportLine FROM SPACES
+                   WRITE ReportLine FROM SPACES
+           END-IF.
+           WRITE ReportLine FROM Report-Header-1.
+           WRITE ReportLine FROM Report-Header-2.
+           WRITE ReportLine FROM SPACES.
+           WRITE ReportLine FROM Column-Header-Line.
+           MOVE ZERO TO WS-Line-Count.
+
+       WriteTrailer.
+           MOVE WS-Total-Count TO TL-Count.
+           WRITE ReportLine FROM SPACES.
+           WRITE ReportLine FROM Trailer-Line.
