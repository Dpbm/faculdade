@@ -0,0 +1,4 @@
+       01 FIB-CHECKPOINT-RECORD.
+           05 CK-RECORDS-PROCESSED PIC 9(4).
+           05 CK-LAST-N-COMPLETED PIC 9(2).
+           05 CK-CHECKPOINT-DATE PIC X(8).
