@@ -0,0 +1,3 @@
+       01 FIB-CACHE-RECORD.
+           05 CA-N-KEY PIC 9(2).
+           05 CA-RESULT PIC 9(10).
