@@ -0,0 +1,4 @@
+       01 FIB-RESULT-RECORD.
+           05 FR-N PIC 9(2).
+           05 FR-COMPUTED-VALUE PIC 9(10).
+           05 FR-COMPUTED-DATE PIC X(8).
