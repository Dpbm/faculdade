@@ -0,0 +1,6 @@
+       01 FIB-PARAMETER-RECORD.
+           05 PM-MAX-N PIC 9(2).
+           05 PM-MIN-N PIC 9(2).
+           05 PM-CHECKPOINT-FREQ PIC 9(2).
+           05 PM-REPORT-LOW PIC 9(2).
+           05 PM-REPORT-HIGH PIC 9(2).
