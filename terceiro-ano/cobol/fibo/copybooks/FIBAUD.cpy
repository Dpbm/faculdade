@@ -0,0 +1,6 @@
+       01 FIB-AUDIT-RECORD.
+           05 AU-REQUESTOR-ID PIC X(8).
+           05 AU-N-REQUESTED PIC X(2).
+           05 AU-RESULT PIC 9(10).
+           05 AU-STATUS PIC X(1).
+           05 AU-TIMESTAMP PIC X(14).
