@@ -0,0 +1,4 @@
+       01 FIB-INTERFACE-OUT-RECORD.
+           05 IO-N PIC 9(2).
+           05 IO-RESULT PIC 9(10).
+           05 IO-STATUS PIC X(1).
