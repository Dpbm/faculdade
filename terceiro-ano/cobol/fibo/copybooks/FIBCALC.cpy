@@ -0,0 +1,4 @@
+       01 FirstValue PIC 9(10) VALUE 1.
+       01 SecondValue PIC 9(10) VALUE 1.
+       01 Result PIC 9(10) VALUE 1.
+       01 WS-Overflow-Threshold PIC 9(10) VALUE 9999999999.
