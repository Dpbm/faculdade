@@ -1,26 +1,414 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Fibonacci.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT InputFile ASSIGN TO "INFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Input-Status.
+           SELECT ResultsFile ASSIGN TO "RESULTS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Results-Status.
+           SELECT CheckpointFile ASSIGN TO "CHKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Checkpoint-Status.
+           SELECT CacheFile ASSIGN TO "FIBCACHE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CA-N-KEY
+               FILE STATUS IS WS-Cache-Status.
+           SELECT AuditFile ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Audit-File-Status.
+           SELECT ParameterFile ASSIGN TO "PARMFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Parameter-Status.
+           SELECT InterfaceOutFile ASSIGN TO "INTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Interface-Out-Status.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  InputFile
+           RECORD CONTAINS 2 CHARACTERS.
+       01 InputRecord PIC X(2).
+
+       FD  ResultsFile
+           RECORD CONTAINS 20 CHARACTERS.
+           COPY "FIBREC.cpy".
+
+       FD  CheckpointFile
+           RECORD CONTAINS 14 CHARACTERS.
+           COPY "FIBCHK.cpy".
+
+       FD  CacheFile.
+           COPY "FIBCACH.cpy".
+
+       FD  AuditFile
+           RECORD CONTAINS 35 CHARACTERS.
+           COPY "FIBAUD.cpy".
+
+       FD  ParameterFile
+           RECORD CONTAINS 10 CHARACTERS.
+           COPY "FIBPARM.cpy".
+
+       FD  InterfaceOutFile
+           RECORD CONTAINS 13 CHARACTERS.
+           COPY "FIBIFC.cpy".
+
        WORKING-STORAGE SECTION.
        01 n PIC 9(2).
-       01 FirstValue PIC 9(10) VALUE 1.
-       01 SecondValue PIC 9(10) VALUE 1.
-       01 Result PIC 9(10) VALUE 1.
+       COPY "FIBCALC.cpy".
+
+       01 WS-Run-Mode PIC X VALUE SPACE.
+           88 WS-Batch-Mode VALUE "B" "b".
+           88 WS-Interactive-Mode VALUE "I" "i".
+
+       01 WS-Input-Status PIC XX VALUE "00".
+           88 WS-Input-OK VALUE "00".
+           88 WS-Input-EOF VALUE "10".
+
+       01 WS-No-More-Input PIC X VALUE "N".
+           88 WS-Input-Exhausted VALUE "Y".
+
+       01 WS-N-Buffer PIC X(2).
+       01 WS-Valid-Switch PIC X VALUE "Y".
+           88 WS-Valid-N VALUE "Y".
+           88 WS-Invalid-N VALUE "N".
+       01 WS-Min-N PIC 9(2) VALUE 0.
+       01 WS-Max-N PIC 9(2) VALUE 99.
+
+       01 WS-Overflow-Switch PIC X VALUE "N".
+           88 WS-Overflow-Detected VALUE "Y".
+       01 WS-Iteration PIC 9(4).
+       01 WS-Sum-Check PIC 9(11).
+       01 WS-Current-N PIC 9(2).
+
+       01 WS-Results-Status PIC XX VALUE "00".
+
+       01 WS-Checkpoint-Status PIC XX VALUE "00".
+       01 WS-Checkpoint-Freq PIC 9(2) VALUE 5.
+       01 WS-Records-Processed PIC 9(4) VALUE ZERO.
+       01 WS-Skip-Count PIC 9(4) VALUE ZERO.
+       01 WS-Restart-Switch PIC X VALUE "N".
+           88 WS-Restart-Requested VALUE "Y" "y".
+
+       01 WS-Cache-Status PIC XX VALUE "00".
+       01 WS-Cache-Hit-Switch PIC X VALUE "N".
+           88 WS-Cache-Hit VALUE "Y".
+
+       01 WS-Audit-File-Status PIC XX VALUE "00".
+       01 WS-Requestor-Id PIC X(8).
+       01 WS-Audit-Status PIC X.
+
+       01 WS-Parameter-Status PIC XX VALUE "00".
+
+       01 WS-Interface-Out-Status PIC XX VALUE "00".
+       01 WS-Success-Count PIC 9(4) VALUE ZERO.
+       01 WS-Reject-Count PIC 9(4) VALUE ZERO.
+       01 WS-Overflow-Count PIC 9(4) VALUE ZERO.
+       01 WS-Input-File-Missing PIC X VALUE "N".
+           88 WS-Input-File-Not-Found VALUE "Y".
+
+       01 WS-Write-Error-Switch PIC X VALUE "N".
+           88 WS-Write-Error-Detected VALUE "Y".
 
        PROCEDURE DIVISION.
-           ACCEPT n.
+       MainLine.
+           PERFORM ReadParameterFile.
+           OPEN EXTEND ResultsFile.
+           IF WS-Results-Status = "35" THEN
+                   OPEN OUTPUT ResultsFile
+           END-IF.
+           OPEN I-O CacheFile.
+           IF WS-Cache-Status = "35" THEN
+                   OPEN OUTPUT CacheFile
+                   CLOSE CacheFile
+                   OPEN I-O CacheFile
+           END-IF.
+           OPEN EXTEND AuditFile.
+           IF WS-Audit-File-Status = "35" THEN
+                   OPEN OUTPUT AuditFile
+           END-IF.
+           DISPLAY "ENTER REQUESTOR/JOB ID: " WITH NO ADVANCING.
+           ACCEPT WS-Requestor-Id.
+           DISPLAY "ENTER MODE (I=INTERACTIVE, B=BATCH): "
+               WITH NO ADVANCING.
+           ACCEPT WS-Run-Mode.
+           EVALUATE TRUE
+               WHEN WS-Batch-Mode
+                   PERFORM ProcessBatch
+               WHEN OTHER
+                   PERFORM ProcessInteractive
+           END-EVALUATE.
+           CLOSE ResultsFile.
+           CLOSE CacheFile.
+           CLOSE AuditFile.
+           PERFORM SetReturnCode.
+           STOP RUN.
+
+       ProcessInteractive.
+           ACCEPT WS-N-Buffer.
+           PERFORM ValidateN.
+           IF WS-Valid-N THEN
+                   MOVE WS-N-Buffer TO n
+                   PERFORM ComputeWithCache
+                   IF NOT WS-Overflow-Detected THEN
+                           DISPLAY "fibonacci of " n " is " Result
+                           PERFORM WriteResultRecord
+                           MOVE "S" TO WS-Audit-Status
+                           ADD 1 TO WS-Success-Count
+                   ELSE
+                           MOVE "O" TO WS-Audit-Status
+                           ADD 1 TO WS-Overflow-Count
+                   END-IF
+           ELSE
+                   DISPLAY "REJECTED - INVALID N VALUE: " WS-N-Buffer
+                   MOVE ZERO TO Result
+                   MOVE "R" TO WS-Audit-Status
+                   ADD 1 TO WS-Reject-Count
+           END-IF.
+           PERFORM WriteAuditRecord.
+
+       ProcessBatch.
+           PERFORM ReadCheckpoint.
+           OPEN INPUT InputFile.
+           IF WS-Input-Status = "35" THEN
+                   MOVE "Y" TO WS-Input-File-Missing
+                   DISPLAY "INTERFACE INPUT FILE NOT FOUND - "
+                       "BATCH RUN ABORTED"
+           ELSE
+                   PERFORM ProcessBatchRecords
+           END-IF.
+           CLOSE InputFile.
+
+       ProcessBatchRecords.
+           IF WS-Skip-Count > 0 THEN
+                   OPEN EXTEND InterfaceOutFile
+                   IF WS-Interface-Out-Status = "35" THEN
+                           OPEN OUTPUT InterfaceOutFile
+                   END-IF
+           ELSE
+                   OPEN OUTPUT InterfaceOutFile
+           END-IF.
+           PERFORM WS-Skip-Count TIMES
+               READ InputFile
+                   AT END
+                       MOVE "Y" TO WS-No-More-Input
+               END-READ
+           END-PERFORM.
+           PERFORM UNTIL WS-Input-Exhausted
+               READ InputFile
+                   AT END
+                       MOVE "Y" TO WS-No-More-Input
+                   NOT AT END
+                       PERFORM ProcessOneBatchRecord
+               END-READ
+           END-PERFORM.
+           PERFORM WriteCheckpoint.
+           CLOSE InterfaceOutFile.
+
+       ProcessOneBatchRecord.
+           MOVE InputRecord TO WS-N-Buffer.
+           PERFORM ValidateN.
+           IF WS-Valid-N THEN
+                   MOVE WS-N-Buffer TO n
+                   PERFORM ComputeWithCache
+                   IF NOT WS-Overflow-Detected THEN
+                           DISPLAY "fibonacci of " n " is " Result
+                           PERFORM WriteResultRecord
+                           MOVE "S" TO WS-Audit-Status
+                           ADD 1 TO WS-Success-Count
+                   ELSE
+                           MOVE "O" TO WS-Audit-Status
+                           ADD 1 TO WS-Overflow-Count
+                   END-IF
+           ELSE
+                   DISPLAY "REJECTED - INVALID N VALUE: "
+                       WS-N-Buffer
+                   MOVE ZERO TO Result
+                   MOVE "R" TO WS-Audit-Status
+                   ADD 1 TO WS-Reject-Count
+           END-IF.
+           PERFORM WriteAuditRecord.
+           PERFORM WriteInterfaceOutRecord.
+           ADD 1 TO WS-Records-Processed.
+           IF FUNCTION MOD(WS-Records-Processed,
+                   WS-Checkpoint-Freq) = 0 THEN
+                   PERFORM WriteCheckpoint
+           END-IF.
+
+       SetReturnCode.
+           EVALUATE TRUE
+               WHEN WS-Write-Error-Detected
+                   MOVE 12 TO RETURN-CODE
+               WHEN WS-Input-File-Not-Found
+                   MOVE 8 TO RETURN-CODE
+               WHEN WS-Reject-Count > 0 OR WS-Overflow-Count > 0
+                   MOVE 4 TO RETURN-CODE
+               WHEN OTHER
+                   MOVE 0 TO RETURN-CODE
+           END-EVALUATE.
+
+       ReadParameterFile.
+           OPEN INPUT ParameterFile.
+           IF WS-Parameter-Status = "00" THEN
+                   READ ParameterFile
+                       NOT AT END
+                           MOVE PM-MAX-N TO WS-Max-N
+                           MOVE PM-MIN-N TO WS-Min-N
+                           MOVE PM-CHECKPOINT-FREQ
+                               TO WS-Checkpoint-Freq
+                   END-READ
+                   CLOSE ParameterFile
+           ELSE
+                   DISPLAY "NO PARAMETER FILE FOUND - "
+                       "USING DEFAULT RULES"
+           END-IF.
+           IF WS-Checkpoint-Freq = ZERO THEN
+                   DISPLAY "INVALID CHECKPOINT FREQUENCY IN "
+                       "PARMFILE - DEFAULTING TO 5"
+                   MOVE 5 TO WS-Checkpoint-Freq
+           END-IF.
+
+       ReadCheckpoint.
+           DISPLAY "RESTART FROM CHECKPOINT? (Y/N): "
+               WITH NO ADVANCING.
+           ACCEPT WS-Restart-Switch.
+           IF WS-Restart-Requested THEN
+                   OPEN INPUT CheckpointFile
+                   IF WS-Checkpoint-Status = "00" THEN
+                           READ CheckpointFile
+                               NOT AT END
+                                   MOVE CK-RECORDS-PROCESSED
+                                       TO WS-Skip-Count
+                                   MOVE CK-RECORDS-PROCESSED
+                                       TO WS-Records-Processed
+                           END-READ
+                           CLOSE CheckpointFile
+                   ELSE
+                           DISPLAY "NO CHECKPOINT FOUND - "
+                               "STARTING FROM BEGINNING"
+                   END-IF
+           END-IF.
+
+       WriteCheckpoint.
+           MOVE WS-Records-Processed TO CK-RECORDS-PROCESSED.
+           MOVE WS-N-Buffer TO CK-LAST-N-COMPLETED.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO CK-CHECKPOINT-DATE.
+           OPEN OUTPUT CheckpointFile.
+           WRITE FIB-CHECKPOINT-RECORD.
+           IF WS-Checkpoint-Status NOT = "00" THEN
+                   DISPLAY "ERROR WRITING CHECKPOINT FILE - STATUS "
+                       WS-Checkpoint-Status
+                   SET WS-Write-Error-Detected TO TRUE
+           END-IF.
+           CLOSE CheckpointFile.
+
+       WriteInterfaceOutRecord.
+           MOVE WS-N-Buffer TO IO-N.
+           MOVE Result TO IO-RESULT.
+           MOVE WS-Audit-Status TO IO-STATUS.
+           WRITE FIB-INTERFACE-OUT-RECORD.
+           IF WS-Interface-Out-Status NOT = "00" THEN
+                   DISPLAY "ERROR WRITING INTERFACE OUT FILE - "
+                       "STATUS " WS-Interface-Out-Status
+                   SET WS-Write-Error-Detected TO TRUE
+           END-IF.
+
+       WriteAuditRecord.
+           MOVE WS-Requestor-Id TO AU-REQUESTOR-ID.
+           MOVE WS-N-Buffer TO AU-N-REQUESTED.
+           MOVE Result TO AU-RESULT.
+           MOVE WS-Audit-Status TO AU-STATUS.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AU-TIMESTAMP.
+           WRITE FIB-AUDIT-RECORD.
+           IF WS-Audit-File-Status NOT = "00" THEN
+                   DISPLAY "ERROR WRITING AUDIT LOG - STATUS "
+                       WS-Audit-File-Status
+                   SET WS-Write-Error-Detected TO TRUE
+           END-IF.
+
+       WriteResultRecord.
+           MOVE n TO FR-N.
+           MOVE Result TO FR-COMPUTED-VALUE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO FR-COMPUTED-DATE.
+           WRITE FIB-RESULT-RECORD.
+           IF WS-Results-Status NOT = "00" THEN
+                   DISPLAY "ERROR WRITING RESULTS FILE - STATUS "
+                       WS-Results-Status
+                   SET WS-Write-Error-Detected TO TRUE
+           END-IF.
+
+       ValidateN.
+           IF WS-N-Buffer(2:1) = SPACE THEN
+                   MOVE WS-N-Buffer(1:1) TO WS-N-Buffer(2:1)
+                   MOVE "0" TO WS-N-Buffer(1:1)
+           END-IF.
+           IF WS-N-Buffer(1:1) = SPACE THEN
+                   MOVE "0" TO WS-N-Buffer(1:1)
+           END-IF.
+           SET WS-Valid-N TO TRUE.
+           IF WS-N-Buffer IS NOT NUMERIC THEN
+                   SET WS-Invalid-N TO TRUE
+           ELSE
+                   MOVE WS-N-Buffer TO n
+                   IF n < WS-Min-N OR n > WS-Max-N THEN
+                           SET WS-Invalid-N TO TRUE
+                   END-IF
+           END-IF.
+
+       ComputeWithCache.
+           MOVE "N" TO WS-Cache-Hit-Switch.
+           MOVE "N" TO WS-Overflow-Switch.
+           MOVE n TO CA-N-KEY.
+           READ CacheFile KEY IS CA-N-KEY
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE CA-RESULT TO Result
+                   MOVE "Y" TO WS-Cache-Hit-Switch
+           END-READ.
+           IF NOT WS-Cache-Hit THEN
+                   PERFORM ComputeOneFibonacci
+                   IF NOT WS-Overflow-Detected THEN
+                           PERFORM StoreCache
+                   END-IF
+           END-IF.
+
+       StoreCache.
+           MOVE n TO CA-N-KEY.
+           MOVE Result TO CA-RESULT.
+           WRITE FIB-CACHE-RECORD
+               INVALID KEY
+                   CONTINUE
+           END-WRITE.
+
+       ComputeOneFibonacci.
+           MOVE 1 TO FirstValue.
+           MOVE 1 TO SecondValue.
+           MOVE 1 TO Result.
+           MOVE "N" TO WS-Overflow-Switch.
            IF n <= 1 THEN
-                   DISPLAY "fibonacci: 1"
+                   MOVE 1 TO Result
            ELSE
-                   SUBTRACT 1 FROM n
-                   PERFORM Fibonacci n TIMES
-                   ADD 1 TO n
-                   DISPLAY "fibonacci of " n " is " Result
+                   MOVE n TO WS-Current-N
+                   SUBTRACT 1 FROM WS-Current-N
+                   PERFORM Fibonacci
+                       VARYING WS-Iteration FROM 1 BY 1
+                       UNTIL WS-Iteration > WS-Current-N
+                          OR WS-Overflow-Detected
            END-IF.
-           STOP RUN.
 
        Fibonacci.
-           COMPUTE Result = FirstValue+SecondValue.
-           MOVE SecondValue TO FirstValue.
-           MOVE Result TO SecondValue.
+           COMPUTE WS-Sum-Check = FirstValue+SecondValue.
+           IF WS-Sum-Check > WS-Overflow-Threshold THEN
+                   SET WS-Overflow-Detected TO TRUE
+                   DISPLAY "OVERFLOW AT N=" n
+                   MOVE ZERO TO Result
+           ELSE
+                   MOVE WS-Sum-Check TO Result
+                   MOVE SecondValue TO FirstValue
+                   MOVE Result TO SecondValue
+           END-IF.
